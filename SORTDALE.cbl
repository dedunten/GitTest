@@ -1,13 +1,332 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. SORTDALE.
+      *
+      * MODIFICATION HISTORY
+      *   SORT-SIZE IS NOW SUPPLIED AT EXECUTION TIME VIA PARM= OR A
+      *   SYSIN CONTROL CARD.  WHEN NEITHER IS SUPPLIED THE PROGRAM
+      *   DEFAULTS TO 50000 AS BEFORE.
+      *
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL SYSIN-FILE ASSIGN TO SYSIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-RPT-FILE ASSIGN TO SORTRPT.
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWORK.
+           SELECT OPTIONAL SORT-DATA-FILE ASSIGN TO SORTDATA.
+           SELECT SORT-HIST-FILE ASSIGN TO SORTHIST.
+           SELECT SORT-CMP-FILE ASSIGN TO SORTCMP.
+           SELECT OPTIONAL SORT-CKPT-FILE ASSIGN TO SORTCKPT.
        DATA DIVISION.
        FILE SECTION.
+       FD  SYSIN-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SYSIN-RECORD                PIC X(80).
+
+      *----------------------------------------------------------------*
+      *  SORTRPT - ONE LINE PER SORT ALGORITHM PER RUN, CARRYING THE   *
+      *  SORT NAME, RECORD COUNT, START/END TIMES AND PASS/FAIL STATUS *
+      *  SO RESULTS CAN BE ARCHIVED ACROSS RUNS INSTEAD OF SCRAPED FROM*
+      *  SYSOUT.                                                       *
+      *----------------------------------------------------------------*
+       FD  SORT-RPT-FILE
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  SORT-RPT-RECORD.
+           05  RPT-SORT-NAME           PIC X(10).
+           05  FILLER                  PIC X(02)       VALUE SPACES.
+           05  RPT-RECORD-COUNT        PIC ZZZZZZZZ9.
+           05  FILLER                  PIC X(02)       VALUE SPACES.
+           05  RPT-START-TIME          PIC X(11).
+           05  FILLER                  PIC X(02)       VALUE SPACES.
+           05  RPT-END-TIME            PIC X(11).
+           05  FILLER                  PIC X(02)       VALUE SPACES.
+           05  RPT-ELAPSED-TIME        PIC X(11).
+           05  FILLER                  PIC X(02)       VALUE SPACES.
+           05  RPT-STATUS              PIC X(04).
+           05  FILLER                  PIC X(14)       VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      *  SORT-WORK-FILE - WORK FILE FOR THE NATIVE SORT VERB PASS, SO  *
+      *  THE COMPILER'S OWN SORT CAN BE TIMED AGAINST THE HAND-WRITTEN *
+      *  ALGORITHMS ABOVE ON THE SAME DATA.                            *
+      *----------------------------------------------------------------*
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SW-KEY                  PIC 9(9) COMP-3.
+
+      *----------------------------------------------------------------*
+      *  SORTDATA - ONE GENERATED VALUE PER RECORD, SO THE EXACT SAME   *
+      *  DATASET CAN BE REPLAYED ACROSS ALL FOUR ALGORITHMS OR REPLAYED *
+      *  ON A LATER RUN TO REPRODUCE A FAILED VALIDATION.               *
+      *----------------------------------------------------------------*
+       FD  SORT-DATA-FILE
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 9 CHARACTERS.
+       01  SORT-DATA-RECORD            PIC 9(9).
+
+      *----------------------------------------------------------------*
+      *  SORTHIST - ONE RECORD PER VOLUME RUN, APPENDED ACROSS         *
+      *  EXECUTIONS (A NEW GDG GENERATION PER JOB) SO RESULTS CAN BE   *
+      *  TRENDED OVER TIME INSTEAD OF JUST WITHIN ONE RUN'S SORTRPT.   *
+      *----------------------------------------------------------------*
+       FD  SORT-HIST-FILE
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 133 CHARACTERS.
+       01  SORT-HIST-RECORD.
+           05  HIST-RUN-DATE            PIC X(08).
+           05  FILLER                   PIC X(02)       VALUE SPACES.
+           05  HIST-RUN-TIME            PIC X(11).
+           05  FILLER                   PIC X(02)       VALUE SPACES.
+           05  HIST-SORT-SIZE           PIC ZZZZZZZZ9.
+           05  FILLER                   PIC X(02)       VALUE SPACES.
+           05  HIST-BUBBLE-ELAPSED      PIC X(11).
+           05  FILLER                   PIC X(01)       VALUE SPACES.
+           05  HIST-BUBBLE-STATUS       PIC X(04).
+           05  FILLER                   PIC X(02)       VALUE SPACES.
+           05  HIST-JUMPUP-ELAPSED      PIC X(11).
+           05  FILLER                   PIC X(01)       VALUE SPACES.
+           05  HIST-JUMPUP-STATUS       PIC X(04).
+           05  FILLER                   PIC X(02)       VALUE SPACES.
+           05  HIST-SHELL-ELAPSED       PIC X(11).
+           05  FILLER                   PIC X(01)       VALUE SPACES.
+           05  HIST-SHELL-STATUS        PIC X(04).
+           05  FILLER                   PIC X(02)       VALUE SPACES.
+           05  HIST-NATIVE-ELAPSED      PIC X(11).
+           05  FILLER                   PIC X(01)       VALUE SPACES.
+           05  HIST-NATIVE-STATUS       PIC X(04).
+           05  FILLER                   PIC X(29)       VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      *  SORTCMP - ONE LINE PER SORT-SIZE SWEPT IN THIS RUN, SO A JOB  *
+      *  THAT SWEEPS SEVERAL SORT-SIZE VALUES GETS A SINGLE SIDE-BY-   *
+      *  SIDE COMPARISON INSTEAD OF ONE SORTRPT PER SIZE.              *
+      *----------------------------------------------------------------*
+       FD  SORT-CMP-FILE
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 133 CHARACTERS.
+       01  SORT-CMP-RECORD.
+           05  CMP-SORT-SIZE            PIC ZZZZZZZZ9.
+           05  FILLER                   PIC X(02)       VALUE SPACES.
+           05  CMP-BUBBLE-ELAPSED       PIC X(11).
+           05  FILLER                   PIC X(01)       VALUE SPACES.
+           05  CMP-BUBBLE-STATUS        PIC X(04).
+           05  FILLER                   PIC X(02)       VALUE SPACES.
+           05  CMP-JUMPUP-ELAPSED       PIC X(11).
+           05  FILLER                   PIC X(01)       VALUE SPACES.
+           05  CMP-JUMPUP-STATUS        PIC X(04).
+           05  FILLER                   PIC X(02)       VALUE SPACES.
+           05  CMP-SHELL-ELAPSED        PIC X(11).
+           05  FILLER                   PIC X(01)       VALUE SPACES.
+           05  CMP-SHELL-STATUS         PIC X(04).
+           05  FILLER                   PIC X(02)       VALUE SPACES.
+           05  CMP-NATIVE-ELAPSED       PIC X(11).
+           05  FILLER                   PIC X(01)       VALUE SPACES.
+           05  CMP-NATIVE-STATUS        PIC X(04).
+           05  FILLER                   PIC X(52)       VALUE SPACES.
+
+      *----------------------------------------------------------------*
+      *  SORTCKPT - CHECKPOINT FILE FOR THE O(N**2) BUBBLE AND JUMPUP  *
+      *  PASSES.  A HEADER RECORD (REC-TYPE 'H') CARRIES THE ALGORITHM *
+      *  NAME, THE SORT-SIZE IN EFFECT AND THE RESUME POSITION;        *
+      *  FOLLOWED BY ONE DATA RECORD (REC-TYPE 'D') PER SORT-VALUE SO  *
+      *  THE IN-FLIGHT TABLE CAN BE RESTORED EXACTLY ON RESTART.       *
+      *----------------------------------------------------------------*
+       FD  SORT-CKPT-FILE
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 47 CHARACTERS.
+       01  SORT-CKPT-RECORD.
+           05  CKPT-REC-TYPE            PIC X(01).
+           05  CKPT-ALGO-NAME           PIC X(10).
+           05  CKPT-SORT-SIZE           PIC 9(09).
+           05  CKPT-SUB1                PIC 9(09).
+           05  CKPT-SUB2                PIC 9(09).
+           05  CKPT-VALUE               PIC 9(09).
+
        WORKING-STORAGE SECTION.
 
       *  Code:
 
-        01  SORT-TABLE.                                                 
+      *----------------------------------------------------------------*
+      *  WS-SORT-LIMITS - THE OPERATOR-SUPPLIED RECORD COUNT CANNOT    *
+      *  EXCEED THE OCCURS MAXIMUM ON SORT-VALUES/SORT-VALUES-C.  EVERY*
+      *  PLACE A COUNT COMES IN FROM PARM=, A SYSIN CARD, OR A SWEEP   *
+      *  CARD CHECKS AGAINST THIS CEILING BEFORE IT IS ACCEPTED.       *
+      *----------------------------------------------------------------*
+        01  WS-SORT-LIMITS.
+            05  WS-SORT-SIZE-MAX        PIC 9(9) VALUE 100000.
+
+      *----------------------------------------------------------------*
+      *  WS-CONTROL-CARD - SYSIN LAYOUT.  COL 1-9 IS THE RECORD COUNT; *
+      *  THE REMAINING ONE-CHARACTER FIELDS ARE OPTIONS THAT ONLY A    *
+      *  SYSIN CARD CAN CARRY (PARM= ONLY EVER SUPPLIES THE COUNT).    *
+      *    CC-GEN-MODE    1=UNIFORM 2=ASCENDING 3=DESCENDING 4=DUP-KEY *
+      *    CC-SAVE-SW     Y = SAVE THE GENERATED DATASET TO SORTDATA   *
+      *    CC-LOAD-SW     Y = LOAD SORT-VALUE-C FROM SORTDATA          *
+      *    CC-CKPT-SW     Y = TAKE CHECKPOINTS DURING THE O(N**2) PASSES*
+      *    CC-RESTART-SW  Y = RESUME FROM THE LAST CHECKPOINT          *
+      *----------------------------------------------------------------*
+        01  WS-CONTROL-CARD.
+            05  CC-SORT-SIZE            PIC 9(9).
+            05  FILLER                  PIC X(1).
+            05  CC-GEN-MODE             PIC X(1).
+            05  FILLER                  PIC X(1).
+            05  CC-SAVE-SW              PIC X(1).
+            05  FILLER                  PIC X(1).
+            05  CC-LOAD-SW              PIC X(1).
+            05  FILLER                  PIC X(1).
+            05  CC-CKPT-SW              PIC X(1).
+            05  FILLER                  PIC X(1).
+            05  CC-RESTART-SW           PIC X(1).
+            05  FILLER                  PIC X(61).
+        01  WS-PARM-WORK.
+            05  WS-PARM-NUMERIC         PIC 9(9).
+            05  WS-SYSIN-EOF-SW         PIC X(01) VALUE 'N'.
+                88  WS-SYSIN-AT-EOF              VALUE 'Y'.
+            05  WS-NATIVE-EOF-SW        PIC X(01) VALUE 'N'.
+                88  WS-NATIVE-AT-EOF             VALUE 'Y'.
+
+        01  WS-RUN-CONTROL.
+            05  WS-SAVE-DATASET-SW      PIC X(01) VALUE 'N'.
+                88  WS-SAVE-DATASET               VALUE 'Y'.
+            05  WS-LOAD-DATASET-SW      PIC X(01) VALUE 'N'.
+                88  WS-LOAD-DATASET               VALUE 'Y'.
+            05  WS-DATA-EOF-SW          PIC X(01) VALUE 'N'.
+                88  WS-DATA-AT-EOF                VALUE 'Y'.
+            05  WS-LOAD-RECORD-COUNT    PIC S9(9) COMP-3 VALUE 0.
+            05  WS-RUN-ABORT-SW         PIC X(01) VALUE 'N'.
+                88  WS-RUN-ABORTED                VALUE 'Y'.
+            05  WS-SORT-RC              PIC S9(4) COMP VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      *  WS-CKPT-CONTROL - CHECKPOINT/RESTART CONTROL FOR THE BUBBLE   *
+      *  AND JUMPUP PASSES.  WS-CKPT-SW TURNS ON PERIODIC CHECKPOINTS  *
+      *  EVERY WS-CKPT-INTERVAL OUTER-LOOP ITERATIONS; WS-RESTART-SW   *
+      *  TELLS THE PROGRAM TO RESUME FROM WHATEVER SORTCKPT HOLDS      *
+      *  INSTEAD OF STARTING THE PASS FROM THE BEGINNING.              *
+      *----------------------------------------------------------------*
+        01  WS-CKPT-CONTROL.
+            05  WS-CKPT-SW              PIC X(01) VALUE 'N'.
+                88  WS-CKPT-ENABLED               VALUE 'Y'.
+            05  WS-RESTART-SW           PIC X(01) VALUE 'N'.
+                88  WS-RESTART-REQUESTED          VALUE 'Y'.
+            05  WS-CKPT-DATA-EOF-SW     PIC X(01) VALUE 'N'.
+                88  WS-CKPT-DATA-AT-EOF           VALUE 'Y'.
+            05  WS-CKPT-FOUND-SW        PIC X(01) VALUE 'N'.
+                88  WS-CKPT-FOUND                 VALUE 'Y'.
+            05  WS-CKPT-INTERVAL        PIC S9(9) COMP-3 VALUE 5000.
+            05  WS-CKPT-ITER-COUNT      PIC S9(9) COMP-3 VALUE 0.
+            05  WS-CKPT-RESUME-SEQ      PIC S9(4) COMP VALUE 0.
+            05  WS-CKPT-WRITE-IDX       PIC S9(9) COMP-3.
+            05  WS-CKPT-SAVE-SUB1       PIC S9(9) COMP-3.
+            05  WS-CKPT-SAVE-SUB2       PIC S9(9) COMP-3 VALUE 0.
+            05  WS-RESUME-SUB1          PIC S9(9) COMP-3 VALUE 0.
+            05  WS-RESUME-SUB2          PIC S9(9) COMP-3 VALUE 0.
+            05  WS-BUBBLE-START         PIC S9(9) COMP-3.
+            05  WS-JUMPUP-START         PIC S9(9) COMP-3.
+            05  WS-CKPT-EXPECTED-SIZE   PIC 9(9) VALUE 0.
+
+        01  WS-REPORT-WORK.
+            05  WS-SORT-NAME            PIC X(10).
+            05  WS-SORT-STATUS-SW       PIC X(01) VALUE 'Y'.
+                88  WS-SORT-PASSED                VALUE 'Y'.
+                88  WS-SORT-FAILED                VALUE 'N'.
+
+      *----------------------------------------------------------------*
+      *  WS-RUN-STAMP - RUN DATE/TIME CAPTURED ONCE AT JOB START AND   *
+      *  CARRIED ON EVERY SORTHIST RECORD WRITTEN DURING THIS RUN.     *
+      *----------------------------------------------------------------*
+        01  WS-RUN-STAMP.
+            05  WS-RUN-DATE             PIC 9(08).
+            05  WS-RUN-TIME-DISPLAY.
+                10  HH                  PIC 99.
+                10  FILLER              PIC X VALUE ':'.
+                10  MM                  PIC 99.
+                10  FILLER              PIC X VALUE ':'.
+                10  SS                  PIC 99.
+                10  FILLER              PIC X VALUE '.'.
+                10  DD                  PIC 99.
+
+      *----------------------------------------------------------------*
+      *  WS-HISTORY-WORK - HOLDS EACH ALGORITHM'S ELAPSED TIME AND     *
+      *  PASS/FAIL STATUS UNTIL ALL FOUR PASSES FOR A VOLUME FINISH,   *
+      *  SO ONE SORTHIST RECORD CAN CARRY ALL FOUR SIDE BY SIDE.       *
+      *----------------------------------------------------------------*
+        01  WS-HISTORY-WORK.
+            05  WS-HIST-BUBBLE-ELAPSED  PIC X(11) VALUE SPACES.
+            05  WS-HIST-BUBBLE-STATUS   PIC X(04) VALUE '----'.
+            05  WS-HIST-JUMPUP-ELAPSED  PIC X(11) VALUE SPACES.
+            05  WS-HIST-JUMPUP-STATUS   PIC X(04) VALUE '----'.
+            05  WS-HIST-SHELL-ELAPSED   PIC X(11) VALUE SPACES.
+            05  WS-HIST-SHELL-STATUS    PIC X(04) VALUE '----'.
+            05  WS-HIST-NATIVE-ELAPSED  PIC X(11) VALUE SPACES.
+            05  WS-HIST-NATIVE-STATUS   PIC X(04) VALUE '----'.
+
+      *----------------------------------------------------------------*
+      *  WS-GEN-CONTROL - WHICH INPUT DISTRIBUTION GENERATE-SORT-DATA  *
+      *  BUILDS.  SET FROM CC-GEN-MODE ON THE FIRST SYSIN CARD; A      *
+      *  BLANK OR UNRECOGNIZED CARD LEAVES THE DEFAULT OF UNIFORM      *
+      *  RANDOM, WHICH IS HOW THIS PROGRAM HAS ALWAYS GENERATED DATA.  *
+      *----------------------------------------------------------------*
+        01  WS-GEN-CONTROL.
+            05  WS-GEN-MODE             PIC X(01) VALUE '1'.
+                88  WS-GEN-UNIFORM                VALUE '1'.
+                88  WS-GEN-ASCENDING              VALUE '2'.
+                88  WS-GEN-DESCENDING             VALUE '3'.
+                88  WS-GEN-DUPLICATE              VALUE '4'.
+
+      *----------------------------------------------------------------*
+      *  WS-SWEEP-TABLE - ONE ENTRY PER SORT-SIZE TO BE RUN THIS JOB.  *
+      *  ENTRY 1 COMES FROM PARM=/THE FIRST SYSIN CARD; ANY FURTHER    *
+      *  SYSIN CARDS EACH ADD ONE MORE SORT-SIZE TO SWEEP.  AFTER EACH *
+      *  SIZE IS RUN, ITS ELAPSED TIMES AND STATUSES ARE COPIED HERE   *
+      *  SO SORTCMP CAN LIST ALL SIZES SIDE BY SIDE AT THE END.        *
+      *----------------------------------------------------------------*
+        01  WS-SWEEP-CONTROL.
+            05  WS-SWEEP-COUNT          PIC S9(4) COMP VALUE 1.
+            05  WS-SWEEP-IDX            PIC S9(4) COMP VALUE 0.
+        01  WS-SWEEP-TABLE.
+            05  WS-SWEEP-ENTRY          OCCURS 10 TIMES.
+                10  SWP-SIZE            PIC 9(9).
+                10  SWP-BUBBLE-ELAPSED  PIC X(11).
+                10  SWP-BUBBLE-STATUS   PIC X(04).
+                10  SWP-JUMPUP-ELAPSED  PIC X(11).
+                10  SWP-JUMPUP-STATUS   PIC X(04).
+                10  SWP-SHELL-ELAPSED   PIC X(11).
+                10  SWP-SHELL-STATUS    PIC X(04).
+                10  SWP-NATIVE-ELAPSED  PIC X(11).
+                10  SWP-NATIVE-STATUS   PIC X(04).
+        01  WS-START-TIME-SAVE.
+            10  HH                      PIC 99.
+            10  FILLER                  PIC X VALUE ':'.
+            10  MM                      PIC 99.
+            10  FILLER                  PIC X VALUE ':'.
+            10  SS                      PIC 99.
+            10  FILLER                  PIC X VALUE '.'.
+            10  DD                      PIC 99.
+        01  WS-ELAPSED-WORK.
+            05  EL-HH                   PIC S9(4) COMP-3.
+            05  EL-MM                   PIC S9(4) COMP-3.
+            05  EL-SS                   PIC S9(4) COMP-3.
+            05  EL-DD                   PIC S9(4) COMP-3.
+            05  WS-BORROW-SEC           PIC S9(1) COMP-3.
+            05  WS-BORROW-MIN           PIC S9(1) COMP-3.
+            05  WS-BORROW-HR            PIC S9(1) COMP-3.
+        01  WS-ELAPSED-DISPLAY.
+            10  HH                      PIC 99.
+            10  FILLER                  PIC X VALUE ':'.
+            10  MM                      PIC 99.
+            10  FILLER                  PIC X VALUE ':'.
+            10  SS                      PIC 99.
+            10  FILLER                  PIC X VALUE '.'.
+            10  DD                      PIC 99.
+
+        01  SORT-TABLE.
             05  SORT-MIN-VALUE          PIC  9(9) VALUE 999999999.       
             05  SORT-MAX-VALUE          PIC  9(9) VALUE 0.               
             05  SORT-TEMP               PIC S9(9) COMP-3.               
@@ -46,130 +365,347 @@
                 10  FILLER              PIC X VALUE '.'.           
                 10  DD                  PIC 99.                   
                                                                    
-        LINKAGE SECTION.                                           
-                                                                   
-        PROCEDURE DIVISION.                                       
-                                                                   
-        PROGRAM-START.                                                 
-                                                                       
-            PERFORM                                                     
-              VARYING SUB1 FROM 1 BY 1                                 
-                UNTIL SUB1 > SORT-SIZE                                 
-                  COMPUTE SORT-VALUE-C (SUB1)                           
-                        = FUNCTION RANDOM * 1000000000                 
-                  IF SORT-VALUE-C (SUB1) <       SORT-MIN-VALUE         
-                  THEN                                                 
-                      MOVE SORT-VALUE-C (SUB1) TO SORT-MIN-VALUE       
-                  END-IF                                               
-                  IF SORT-VALUE-C (SUB1) >       SORT-MAX-VALUE         
-                  THEN                                                 
-                      MOVE SORT-VALUE-C (SUB1) TO SORT-MAX-VALUE       
-                  END-IF                                               
-            END-PERFORM.                                               
-                                                                       
-                                                                   
-            DISPLAY ' MIN VALUE =' SORT-MIN-VALUE                   
-                    ' MAX VALUE =' SORT-MAX-VALUE                   
-                    ' SORT SIZE =' SORT-SIZE.                       
-                                                                   
-                                                                   
-                                                                   
-            MOVE SORT-VALUES-C TO SORT-VALUES.                     
-                                                                   
-            ACCEPT WS-TIME FROM TIME.                               
-            MOVE CORRESPONDING WS-TIME TO WS-TIME-DISPLAY.         
-            DISPLAY ' '                                             
-            DISPLAY 'START TIME OF BUBBLE SORT ' WS-TIME-DISPLAY.   
-                                                                   
-                                                                   
-      *   TRUE BUBBLE SORT                                       
-                                                                   
-            PERFORM                                                   
-              VARYING SUB1 FROM SORT-SIZE BY -1                       
-              UNTIL SUB1 < 2                                           
-                PERFORM                                               
-                  VARYING SUB2 FROM 1 BY 1                             
-                  UNTIL SUB2 = SUB1                                   
-                    COMPUTE SUB3 = SUB2 + 1                           
-                    IF SORT-VALUE (SUB2)                               
-                        > SORT-VALUE (SUB3)                           
-                    THEN                                               
-                        MOVE SORT-VALUE (SUB2) TO SORT-TEMP           
-                        MOVE SORT-VALUE (SUB3)                         
-                                       TO SORT-VALUE (SUB2)           
-                        MOVE SORT-TEMP TO SORT-VALUE (SUB3)           
-                    END-IF                                             
-                END-PERFORM                                           
-            END-PERFORM.                                               
+        LINKAGE SECTION.
+
+        01  DL100-PARM-AREA.
+            05  DL100-PARM-LEN          PIC S9(4) COMP.
+            05  DL100-PARM-DATA         PIC X(100).
+
+        PROCEDURE DIVISION USING DL100-PARM-AREA.
+
+        PROGRAM-START.
+
+            PERFORM GET-SORT-SIZE-PARAMETER
+                THRU GET-SORT-SIZE-PARAMETER-EXIT.
+
+            ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+            ACCEPT WS-TIME FROM TIME.
+            MOVE CORRESPONDING WS-TIME TO WS-RUN-TIME-DISPLAY.
+
+            OPEN OUTPUT SORT-RPT-FILE.
+            OPEN OUTPUT SORT-HIST-FILE.
+            OPEN OUTPUT SORT-CMP-FILE.
+
+            PERFORM
+              VARYING WS-SWEEP-IDX FROM 1 BY 1
+              UNTIL WS-SWEEP-IDX > WS-SWEEP-COUNT
+                MOVE SWP-SIZE (WS-SWEEP-IDX) TO SORT-SIZE
+                PERFORM RUN-ONE-VOLUME
+                    THRU RUN-ONE-VOLUME-EXIT
+                MOVE WS-HIST-BUBBLE-ELAPSED
+                    TO SWP-BUBBLE-ELAPSED (WS-SWEEP-IDX)
+                MOVE WS-HIST-BUBBLE-STATUS
+                    TO SWP-BUBBLE-STATUS (WS-SWEEP-IDX)
+                MOVE WS-HIST-JUMPUP-ELAPSED
+                    TO SWP-JUMPUP-ELAPSED (WS-SWEEP-IDX)
+                MOVE WS-HIST-JUMPUP-STATUS
+                    TO SWP-JUMPUP-STATUS (WS-SWEEP-IDX)
+                MOVE WS-HIST-SHELL-ELAPSED
+                    TO SWP-SHELL-ELAPSED (WS-SWEEP-IDX)
+                MOVE WS-HIST-SHELL-STATUS
+                    TO SWP-SHELL-STATUS (WS-SWEEP-IDX)
+                MOVE WS-HIST-NATIVE-ELAPSED
+                    TO SWP-NATIVE-ELAPSED (WS-SWEEP-IDX)
+                MOVE WS-HIST-NATIVE-STATUS
+                    TO SWP-NATIVE-STATUS (WS-SWEEP-IDX)
+            END-PERFORM.
+
+            PERFORM WRITE-COMPARISON-REPORT
+                THRU WRITE-COMPARISON-REPORT-EXIT.
+
+            CLOSE SORT-RPT-FILE.
+            CLOSE SORT-HIST-FILE.
+            CLOSE SORT-CMP-FILE.
+
+            MOVE WS-SORT-RC TO RETURN-CODE.
+
+            GOBACK.
+
+      *----------------------------------------------------------------*
+      *  RUN-ONE-VOLUME                                                *
+      *  GENERATES (OR LOADS) ONE DATASET AND RUNS IT THROUGH ALL FOUR *
+      *  SORT ALGORITHMS.  A FAILED VALIDATION SETS WS-RUN-ABORT-SW AND *
+      *  THE REMAINING PASSES FOR THIS VOLUME ARE SKIPPED.             *
+      *----------------------------------------------------------------*
+       RUN-ONE-VOLUME.
+
+           MOVE 'N' TO WS-RUN-ABORT-SW.
+           MOVE SPACES TO WS-HIST-BUBBLE-ELAPSED
+                           WS-HIST-JUMPUP-ELAPSED
+                           WS-HIST-SHELL-ELAPSED
+                           WS-HIST-NATIVE-ELAPSED.
+           MOVE '----' TO WS-HIST-BUBBLE-STATUS
+                           WS-HIST-JUMPUP-STATUS
+                           WS-HIST-SHELL-STATUS
+                           WS-HIST-NATIVE-STATUS.
+
+           MOVE 999999999 TO SORT-MIN-VALUE.
+           MOVE 0          TO SORT-MAX-VALUE.
+
+           MOVE 0 TO WS-CKPT-RESUME-SEQ.
+           MOVE 'N' TO WS-CKPT-FOUND-SW.
+           IF WS-RESTART-REQUESTED
+               PERFORM CHECK-CHECKPOINT-VOLUME
+                   THRU CHECK-CHECKPOINT-VOLUME-EXIT
+           END-IF.
+
+           IF WS-LOAD-DATASET OR WS-CKPT-FOUND
+               PERFORM LOAD-SORT-DATASET
+               THRU LOAD-SORT-DATASET-EXIT
+           ELSE
+               PERFORM GENERATE-SORT-DATA
+               THRU GENERATE-SORT-DATA-EXIT
+           END-IF.
+
+           IF WS-CKPT-FOUND AND WS-LOAD-RECORD-COUNT NOT =
+                   WS-CKPT-EXPECTED-SIZE
+               DISPLAY 'SORTDATA HAS ' WS-LOAD-RECORD-COUNT
+                       ' RECORDS BUT CHECKPOINT EXPECTS '
+                       WS-CKPT-EXPECTED-SIZE
+               DISPLAY 'CHECKPOINT DATASET DOES NOT MATCH SORTDATA -'
+                       ' RESTART ABORTED FOR THIS VOLUME'
+               MOVE 'Y' TO WS-RUN-ABORT-SW
+               MOVE 16  TO WS-SORT-RC
+           END-IF.
+
+           IF NOT WS-RUN-ABORTED AND WS-SAVE-DATASET
+               PERFORM SAVE-SORT-DATASET
+               THRU SAVE-SORT-DATASET-EXIT
+           END-IF.
+
+           DISPLAY ' MIN VALUE =' SORT-MIN-VALUE
+                   ' MAX VALUE =' SORT-MAX-VALUE
+                   ' SORT SIZE =' SORT-SIZE.
+
+           MOVE SORT-VALUES-C TO SORT-VALUES.
+
+           IF NOT WS-RUN-ABORTED AND WS-CKPT-FOUND
+               PERFORM RESTORE-CHECKPOINT-VALUES
+                   THRU RESTORE-CHECKPOINT-VALUES-EXIT
+           END-IF.
+
+           IF NOT WS-RUN-ABORTED
+               IF WS-CKPT-RESUME-SEQ = 2
+                   DISPLAY 'BUBBLE SORT SKIPPED - RESUMING PAST '
+                           'CHECKPOINT'
+               ELSE
+                   PERFORM BUBBLE-SORT-PASS
+                       THRU BUBBLE-SORT-PASS-EXIT
+               END-IF
+           END-IF.
+
+           IF NOT WS-RUN-ABORTED
+               PERFORM JUMPUP-SORT-PASS
+               THRU JUMPUP-SORT-PASS-EXIT
+           END-IF.
+
+           IF NOT WS-RUN-ABORTED
+               PERFORM SHELL-SORT-PASS
+               THRU SHELL-SORT-PASS-EXIT
+           END-IF.
+
+           IF NOT WS-RUN-ABORTED
+               PERFORM NATIVE-SORT-PASS
+               THRU NATIVE-SORT-PASS-EXIT
+           END-IF.
+
+           PERFORM WRITE-HISTORY-RECORD
+               THRU WRITE-HISTORY-RECORD-EXIT.
+
+       RUN-ONE-VOLUME-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  BUBBLE-SORT-PASS - TRUE BUBBLE SORT                           *
+      *----------------------------------------------------------------*
+       BUBBLE-SORT-PASS.
+
+            MOVE 'BUBBLE'    TO WS-SORT-NAME.
+            MOVE 'Y'         TO WS-SORT-STATUS-SW.
+
+            ACCEPT WS-TIME FROM TIME.
+            MOVE CORRESPONDING WS-TIME TO WS-TIME-DISPLAY.
+            MOVE CORRESPONDING WS-TIME-DISPLAY TO WS-START-TIME-SAVE.
+            DISPLAY ' '
+            DISPLAY 'START TIME OF BUBBLE SORT ' WS-TIME-DISPLAY.
+
+
+      *   TRUE BUBBLE SORT
+
+            IF WS-CKPT-RESUME-SEQ = 1
+                MOVE WS-RESUME-SUB1 TO WS-BUBBLE-START
+            ELSE
+                MOVE SORT-SIZE TO WS-BUBBLE-START
+            END-IF.
+            MOVE 0 TO WS-CKPT-ITER-COUNT.
+
+            PERFORM
+              VARYING SUB1 FROM WS-BUBBLE-START BY -1
+              UNTIL SUB1 < 2
+                PERFORM
+                  VARYING SUB2 FROM 1 BY 1
+                  UNTIL SUB2 = SUB1
+                    COMPUTE SUB3 = SUB2 + 1
+                    IF SORT-VALUE (SUB2)
+                        > SORT-VALUE (SUB3)
+                    THEN
+                        MOVE SORT-VALUE (SUB2) TO SORT-TEMP
+                        MOVE SORT-VALUE (SUB3)
+                                       TO SORT-VALUE (SUB2)
+                        MOVE SORT-TEMP TO SORT-VALUE (SUB3)
+                    END-IF
+                END-PERFORM
+                IF WS-CKPT-ENABLED
+                    ADD 1 TO WS-CKPT-ITER-COUNT
+                    IF WS-CKPT-ITER-COUNT >= WS-CKPT-INTERVAL
+                        COMPUTE WS-CKPT-SAVE-SUB1 = SUB1 - 1
+                        MOVE 0 TO WS-CKPT-SAVE-SUB2
+                        PERFORM SAVE-CHECKPOINT
+                            THRU SAVE-CHECKPOINT-EXIT
+                        MOVE 0 TO WS-CKPT-ITER-COUNT
+                    END-IF
+                END-IF
+            END-PERFORM.
                                                                        
             ACCEPT WS-TIME FROM TIME.                                     
             MOVE CORRESPONDING WS-TIME TO WS-TIME-DISPLAY.                 
-            DISPLAY 'END   TIME OF BUBBLE SORT ' WS-TIME-DISPLAY.         
+            DISPLAY 'END   TIME OF BUBBLE SORT ' WS-TIME-DISPLAY.
+            PERFORM COMPUTE-ELAPSED-TIME
+                THRU COMPUTE-ELAPSED-TIME-EXIT.
+            DISPLAY 'ELAPSED TIME OF BUBBLE SORT ' WS-ELAPSED-DISPLAY.
                                                                            
             PERFORM                                                       
               VARYING SUB1 FROM 1 BY 1                                     
               UNTIL SUB1 >= SORT-SIZE                                     
-                COMPUTE SUB2 = SUB1 + 1                                   
-                IF SORT-VALUE (SUB1) > SORT-VALUE (SUB2)                   
-                THEN                                                       
-                    DISPLAY 'ERROR IN SORT BETWEEN ' SUB1 ' AND ' SUB2     
-                    COMPUTE SUB1 = SORT-SIZE                               
-                END-IF                                                     
-            END-PERFORM.                                                   
-                                                                           
-            MOVE SORT-VALUES-C TO SORT-VALUES.                             
-                                                                           
-            ACCEPT WS-TIME FROM TIME.                                   
-            MOVE CORRESPONDING WS-TIME TO WS-TIME-DISPLAY.             
-            DISPLAY ' '.                                               
-            DISPLAY 'START TIME OF JUMPUP SORT ' WS-TIME-DISPLAY.       
-                                                                       
-                                                                       
-                                                                       
-      *   JUMP UP SORT                                               
-                                                                       
-            PERFORM                                                     
-              VARYING SUB1 FROM 1 BY 1                                 
-              UNTIL SUB1 >= SORT-SIZE                                   
-                COMPUTE SUB2-START-VALUE = SUB1 + 1                     
-                PERFORM                                                 
-                  VARYING SUB2 FROM SUB2-START-VALUE BY 1               
-                  UNTIL SUB2 > SORT-SIZE                               
-                    IF SORT-VALUE (SUB1)                               
-                        > SORT-VALUE (SUB2)                             
-                    THEN                                               
-                        MOVE SORT-VALUE (SUB1) TO SORT-TEMP             
-                        MOVE SORT-VALUE (SUB2)                               
-                                       TO SORT-VALUE (SUB1)                 
-                        MOVE SORT-TEMP TO SORT-VALUE (SUB2)                 
-                    END-IF                                                   
-                END-PERFORM                                                 
-            END-PERFORM.                                                     
+                COMPUTE SUB2 = SUB1 + 1
+                IF SORT-VALUE (SUB1) > SORT-VALUE (SUB2)
+                THEN
+                    DISPLAY 'ERROR IN SORT BETWEEN ' SUB1 ' AND ' SUB2
+                    MOVE 'N' TO WS-SORT-STATUS-SW
+                    MOVE 'Y' TO WS-RUN-ABORT-SW
+                    MOVE 16  TO WS-SORT-RC
+                    COMPUTE SUB1 = SORT-SIZE
+                END-IF
+            END-PERFORM.
+
+            IF WS-CKPT-ENABLED OR WS-CKPT-FOUND
+                PERFORM CLEAR-CHECKPOINT
+                    THRU CLEAR-CHECKPOINT-EXIT
+            END-IF.
+
+            PERFORM WRITE-REPORT-RECORD
+                THRU WRITE-REPORT-RECORD-EXIT.
+
+       BUBBLE-SORT-PASS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  JUMPUP-SORT-PASS - JUMP UP SORT (SELECTION SORT)              *
+      *----------------------------------------------------------------*
+       JUMPUP-SORT-PASS.
+
+            IF WS-CKPT-RESUME-SEQ NOT = 2
+                MOVE SORT-VALUES-C TO SORT-VALUES
+            END-IF.
+
+            MOVE 'JUMPUP'    TO WS-SORT-NAME.
+            MOVE 'Y'         TO WS-SORT-STATUS-SW.
+
+            ACCEPT WS-TIME FROM TIME.
+            MOVE CORRESPONDING WS-TIME TO WS-TIME-DISPLAY.
+            MOVE CORRESPONDING WS-TIME-DISPLAY TO WS-START-TIME-SAVE.
+            DISPLAY ' '.
+            DISPLAY 'START TIME OF JUMPUP SORT ' WS-TIME-DISPLAY.
+
+
+
+      *   JUMP UP SORT
+
+            IF WS-CKPT-RESUME-SEQ = 2
+                MOVE WS-RESUME-SUB1 TO WS-JUMPUP-START
+            ELSE
+                MOVE 1 TO WS-JUMPUP-START
+            END-IF.
+            MOVE 0 TO WS-CKPT-ITER-COUNT.
+
+            PERFORM
+              VARYING SUB1 FROM WS-JUMPUP-START BY 1
+              UNTIL SUB1 >= SORT-SIZE
+                COMPUTE SUB2-START-VALUE = SUB1 + 1
+                PERFORM
+                  VARYING SUB2 FROM SUB2-START-VALUE BY 1
+                  UNTIL SUB2 > SORT-SIZE
+                    IF SORT-VALUE (SUB1)
+                        > SORT-VALUE (SUB2)
+                    THEN
+                        MOVE SORT-VALUE (SUB1) TO SORT-TEMP
+                        MOVE SORT-VALUE (SUB2)
+                                       TO SORT-VALUE (SUB1)
+                        MOVE SORT-TEMP TO SORT-VALUE (SUB2)
+                    END-IF
+                END-PERFORM
+                IF WS-CKPT-ENABLED
+                    ADD 1 TO WS-CKPT-ITER-COUNT
+                    IF WS-CKPT-ITER-COUNT >= WS-CKPT-INTERVAL
+                        COMPUTE WS-CKPT-SAVE-SUB1 = SUB1 + 1
+                        MOVE 0 TO WS-CKPT-SAVE-SUB2
+                        PERFORM SAVE-CHECKPOINT
+                            THRU SAVE-CHECKPOINT-EXIT
+                        MOVE 0 TO WS-CKPT-ITER-COUNT
+                    END-IF
+                END-IF
+            END-PERFORM.
                                                                              
             ACCEPT WS-TIME FROM TIME.                                       
             MOVE CORRESPONDING WS-TIME TO WS-TIME-DISPLAY.                   
-            DISPLAY 'END   TIME OF JUMPUP SORT ' WS-TIME-DISPLAY.           
+            DISPLAY 'END   TIME OF JUMPUP SORT ' WS-TIME-DISPLAY.
+            PERFORM COMPUTE-ELAPSED-TIME
+                THRU COMPUTE-ELAPSED-TIME-EXIT.
+            DISPLAY 'ELAPSED TIME OF JUMPUP SORT ' WS-ELAPSED-DISPLAY.
                                                                              
             PERFORM                                                         
               VARYING SUB1 FROM 1 BY 1                                       
               UNTIL SUB1 >= SORT-SIZE                                       
-                COMPUTE SUB2 = SUB1 + 1                                     
-                IF SORT-VALUE (SUB1) > SORT-VALUE (SUB2)                     
-                THEN                                                         
-                    DISPLAY 'ERROR IN SORT BETWEEN ' SUB1 ' AND ' SUB2       
-                    COMPUTE SUB1 = SORT-SIZE                                 
-                END-IF                                                 
-            END-PERFORM.                                               
-                                                                       
-            MOVE SORT-VALUES-C TO SORT-VALUES.                         
-                                                                       
-            ACCEPT WS-TIME FROM TIME.                                 
-            MOVE CORRESPONDING WS-TIME TO WS-TIME-DISPLAY.             
-            DISPLAY ' '                                               
-            DISPLAY 'START TIME OF SHELL  SORT ' WS-TIME-DISPLAY.     
-                                                                       
-                                                                       
-      *   SHELL SORT                                                 
+                COMPUTE SUB2 = SUB1 + 1
+                IF SORT-VALUE (SUB1) > SORT-VALUE (SUB2)
+                THEN
+                    DISPLAY 'ERROR IN SORT BETWEEN ' SUB1 ' AND ' SUB2
+                    MOVE 'N' TO WS-SORT-STATUS-SW
+                    MOVE 'Y' TO WS-RUN-ABORT-SW
+                    MOVE 16  TO WS-SORT-RC
+                    COMPUTE SUB1 = SORT-SIZE
+                END-IF
+            END-PERFORM.
+
+            IF WS-CKPT-ENABLED OR WS-CKPT-FOUND
+                PERFORM CLEAR-CHECKPOINT
+                    THRU CLEAR-CHECKPOINT-EXIT
+            END-IF.
+
+            PERFORM WRITE-REPORT-RECORD
+                THRU WRITE-REPORT-RECORD-EXIT.
+
+       JUMPUP-SORT-PASS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  SHELL-SORT-PASS - SHELL SORT WITH A HALVING INCREMENT          *
+      *----------------------------------------------------------------*
+       SHELL-SORT-PASS.
+
+            MOVE SORT-VALUES-C TO SORT-VALUES.
+
+            MOVE 'SHELL'     TO WS-SORT-NAME.
+            MOVE 'Y'         TO WS-SORT-STATUS-SW.
+
+            ACCEPT WS-TIME FROM TIME.
+            MOVE CORRESPONDING WS-TIME TO WS-TIME-DISPLAY.
+            MOVE CORRESPONDING WS-TIME-DISPLAY TO WS-START-TIME-SAVE.
+            DISPLAY ' '
+            DISPLAY 'START TIME OF SHELL  SORT ' WS-TIME-DISPLAY.
+
+
+      *   SHELL SORT
                                                                        
             MOVE 10000 TO INCREMENT                                   
                                                                        
@@ -208,20 +744,640 @@
                                                                        
            ACCEPT WS-TIME FROM TIME.                                   
            MOVE CORRESPONDING WS-TIME TO WS-TIME-DISPLAY.             
-           DISPLAY 'END   TIME OF SHELL  SORT ' WS-TIME-DISPLAY.       
+           DISPLAY 'END   TIME OF SHELL  SORT ' WS-TIME-DISPLAY.
+           PERFORM COMPUTE-ELAPSED-TIME
+                THRU COMPUTE-ELAPSED-TIME-EXIT.
+           DISPLAY 'ELAPSED TIME OF SHELL  SORT ' WS-ELAPSED-DISPLAY.
                                                                        
-           PERFORM                                                     
-             VARYING SUB1 FROM 1 BY 1                                 
-             UNTIL SUB1 >= SORT-SIZE                                   
-               COMPUTE SUB2 = SUB1 + 1                                 
-               IF SORT-VALUE (SUB1) > SORT-VALUE (SUB2)               
-               THEN                                                     
-                   DISPLAY 'ERROR IN SORT BETWEEN ' SUB1 ' AND ' SUB2   
-                   COMPUTE SUB1 = SORT-SIZE                             
-               END-IF                                                   
-           END-PERFORM.                                                 
-                                                                       
-                                                                       
-           GOBACK.   
+           PERFORM
+             VARYING SUB1 FROM 1 BY 1
+             UNTIL SUB1 >= SORT-SIZE
+               COMPUTE SUB2 = SUB1 + 1
+               IF SORT-VALUE (SUB1) > SORT-VALUE (SUB2)
+               THEN
+                   DISPLAY 'ERROR IN SORT BETWEEN ' SUB1 ' AND ' SUB2
+                   MOVE 'N' TO WS-SORT-STATUS-SW
+                   MOVE 'Y' TO WS-RUN-ABORT-SW
+                   MOVE 16  TO WS-SORT-RC
+                   COMPUTE SUB1 = SORT-SIZE
+               END-IF
+           END-PERFORM.
+
+           PERFORM WRITE-REPORT-RECORD
+                THRU WRITE-REPORT-RECORD-EXIT.
+
+       SHELL-SORT-PASS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  NATIVE-SORT-PASS - COMPILER-SUPPLIED SORT VERB                *
+      *----------------------------------------------------------------*
+       NATIVE-SORT-PASS.
+
+           MOVE SORT-VALUES-C TO SORT-VALUES.
+
+           MOVE 'NATIVE'    TO WS-SORT-NAME.
+           MOVE 'Y'         TO WS-SORT-STATUS-SW.
+
+           ACCEPT WS-TIME FROM TIME.
+           MOVE CORRESPONDING WS-TIME TO WS-TIME-DISPLAY.
+           MOVE CORRESPONDING WS-TIME-DISPLAY TO WS-START-TIME-SAVE.
+           DISPLAY ' '.
+           DISPLAY 'START TIME OF NATIVE SORT ' WS-TIME-DISPLAY.
+
+
+      *   NATIVE COBOL SORT VERB
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-KEY
+               INPUT PROCEDURE NATIVE-SORT-RELEASE
+               OUTPUT PROCEDURE NATIVE-SORT-RETURN.
+
+           ACCEPT WS-TIME FROM TIME.
+           MOVE CORRESPONDING WS-TIME TO WS-TIME-DISPLAY.
+           DISPLAY 'END   TIME OF NATIVE SORT ' WS-TIME-DISPLAY.
+           PERFORM COMPUTE-ELAPSED-TIME
+                THRU COMPUTE-ELAPSED-TIME-EXIT.
+           DISPLAY 'ELAPSED TIME OF NATIVE SORT ' WS-ELAPSED-DISPLAY.
+
+           PERFORM
+             VARYING SUB1 FROM 1 BY 1
+             UNTIL SUB1 >= SORT-SIZE
+               COMPUTE SUB2 = SUB1 + 1
+               IF SORT-VALUE (SUB1) > SORT-VALUE (SUB2)
+               THEN
+                   DISPLAY 'ERROR IN SORT BETWEEN ' SUB1 ' AND ' SUB2
+                   MOVE 'N' TO WS-SORT-STATUS-SW
+                   MOVE 'Y' TO WS-RUN-ABORT-SW
+                   MOVE 16  TO WS-SORT-RC
+                   COMPUTE SUB1 = SORT-SIZE
+               END-IF
+           END-PERFORM.
+
+           PERFORM WRITE-REPORT-RECORD
+                THRU WRITE-REPORT-RECORD-EXIT.
+
+       NATIVE-SORT-PASS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  WRITE-REPORT-RECORD                                           *
+      *  BUILDS AND WRITES ONE SORTRPT LINE FOR THE ALGORITHM THAT     *
+      *  JUST COMPLETED.                                               *
+      *----------------------------------------------------------------*
+       WRITE-REPORT-RECORD.
+
+           MOVE WS-SORT-NAME          TO RPT-SORT-NAME.
+           MOVE SORT-SIZE             TO RPT-RECORD-COUNT.
+           MOVE WS-START-TIME-SAVE    TO RPT-START-TIME.
+           MOVE WS-TIME-DISPLAY       TO RPT-END-TIME.
+           MOVE WS-ELAPSED-DISPLAY    TO RPT-ELAPSED-TIME.
+           IF WS-SORT-PASSED
+               MOVE 'PASS' TO RPT-STATUS
+           ELSE
+               MOVE 'FAIL' TO RPT-STATUS
+           END-IF.
+           WRITE SORT-RPT-RECORD.
+
+           EVALUATE WS-SORT-NAME
+               WHEN 'BUBBLE'
+                   MOVE WS-ELAPSED-DISPLAY TO WS-HIST-BUBBLE-ELAPSED
+                   MOVE RPT-STATUS         TO WS-HIST-BUBBLE-STATUS
+               WHEN 'JUMPUP'
+                   MOVE WS-ELAPSED-DISPLAY TO WS-HIST-JUMPUP-ELAPSED
+                   MOVE RPT-STATUS         TO WS-HIST-JUMPUP-STATUS
+               WHEN 'SHELL'
+                   MOVE WS-ELAPSED-DISPLAY TO WS-HIST-SHELL-ELAPSED
+                   MOVE RPT-STATUS         TO WS-HIST-SHELL-STATUS
+               WHEN 'NATIVE'
+                   MOVE WS-ELAPSED-DISPLAY TO WS-HIST-NATIVE-ELAPSED
+                   MOVE RPT-STATUS         TO WS-HIST-NATIVE-STATUS
+           END-EVALUATE.
+
+       WRITE-REPORT-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  WRITE-HISTORY-RECORD                                          *
+      *  APPENDS ONE SORTHIST RECORD FOR THIS VOLUME, CARRYING THE     *
+      *  ELAPSED TIME AND PASS/FAIL STATUS OF EVERY ALGORITHM THAT     *
+      *  ACTUALLY RAN.  AN ALGORITHM SKIPPED AFTER AN ABORT KEEPS THE  *
+      *  '----' PLACEHOLDER SET BY RUN-ONE-VOLUME.                     *
+      *----------------------------------------------------------------*
+       WRITE-HISTORY-RECORD.
+
+           MOVE WS-RUN-DATE           TO HIST-RUN-DATE.
+           MOVE WS-RUN-TIME-DISPLAY   TO HIST-RUN-TIME.
+           MOVE SORT-SIZE             TO HIST-SORT-SIZE.
+           MOVE WS-HIST-BUBBLE-ELAPSED TO HIST-BUBBLE-ELAPSED.
+           MOVE WS-HIST-BUBBLE-STATUS  TO HIST-BUBBLE-STATUS.
+           MOVE WS-HIST-JUMPUP-ELAPSED TO HIST-JUMPUP-ELAPSED.
+           MOVE WS-HIST-JUMPUP-STATUS  TO HIST-JUMPUP-STATUS.
+           MOVE WS-HIST-SHELL-ELAPSED  TO HIST-SHELL-ELAPSED.
+           MOVE WS-HIST-SHELL-STATUS   TO HIST-SHELL-STATUS.
+           MOVE WS-HIST-NATIVE-ELAPSED TO HIST-NATIVE-ELAPSED.
+           MOVE WS-HIST-NATIVE-STATUS  TO HIST-NATIVE-STATUS.
+           WRITE SORT-HIST-RECORD.
+
+       WRITE-HISTORY-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  WRITE-COMPARISON-REPORT                                       *
+      *  WRITES ONE SORTCMP LINE PER SORT-SIZE SWEPT THIS RUN, EACH     *
+      *  CARRYING ALL FOUR ALGORITHMS' ELAPSED TIMES AND STATUSES SIDE  *
+      *  BY SIDE.  A NORMAL SINGLE-SIZE RUN STILL PRODUCES ONE LINE.   *
+      *----------------------------------------------------------------*
+       WRITE-COMPARISON-REPORT.
+
+           PERFORM
+             VARYING WS-SWEEP-IDX FROM 1 BY 1
+             UNTIL WS-SWEEP-IDX > WS-SWEEP-COUNT
+               MOVE SWP-SIZE (WS-SWEEP-IDX)   TO CMP-SORT-SIZE
+               MOVE SWP-BUBBLE-ELAPSED (WS-SWEEP-IDX)
+                                              TO CMP-BUBBLE-ELAPSED
+               MOVE SWP-BUBBLE-STATUS (WS-SWEEP-IDX)
+                                              TO CMP-BUBBLE-STATUS
+               MOVE SWP-JUMPUP-ELAPSED (WS-SWEEP-IDX)
+                                              TO CMP-JUMPUP-ELAPSED
+               MOVE SWP-JUMPUP-STATUS (WS-SWEEP-IDX)
+                                              TO CMP-JUMPUP-STATUS
+               MOVE SWP-SHELL-ELAPSED (WS-SWEEP-IDX)
+                                              TO CMP-SHELL-ELAPSED
+               MOVE SWP-SHELL-STATUS (WS-SWEEP-IDX)
+                                              TO CMP-SHELL-STATUS
+               MOVE SWP-NATIVE-ELAPSED (WS-SWEEP-IDX)
+                                              TO CMP-NATIVE-ELAPSED
+               MOVE SWP-NATIVE-STATUS (WS-SWEEP-IDX)
+                                              TO CMP-NATIVE-STATUS
+               WRITE SORT-CMP-RECORD
+           END-PERFORM.
+
+       WRITE-COMPARISON-REPORT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  NATIVE-SORT-RELEASE                                           *
+      *  INPUT PROCEDURE FOR THE NATIVE SORT PASS - FEEDS SORT-VALUE-C  *
+      *  TO THE SORT WORK FILE.                                        *
+      *----------------------------------------------------------------*
+       NATIVE-SORT-RELEASE.
+
+           PERFORM
+             VARYING SUB1 FROM 1 BY 1
+             UNTIL SUB1 > SORT-SIZE
+               MOVE SORT-VALUE-C (SUB1) TO SW-KEY
+               RELEASE SORT-WORK-RECORD
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+      *  NATIVE-SORT-RETURN                                            *
+      *  OUTPUT PROCEDURE FOR THE NATIVE SORT PASS - LOADS THE SORTED   *
+      *  KEYS BACK INTO SORT-VALUE FOR THE USUAL VALIDATION LOOP.      *
+      *----------------------------------------------------------------*
+       NATIVE-SORT-RETURN.
+
+           MOVE 'N' TO WS-NATIVE-EOF-SW.
+           MOVE ZERO TO SUB1.
+
+           PERFORM
+             UNTIL WS-NATIVE-AT-EOF
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE 'Y' TO WS-NATIVE-EOF-SW
+                   NOT AT END
+                       ADD 1 TO SUB1
+                       MOVE SW-KEY TO SORT-VALUE (SUB1)
+               END-RETURN
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+      *  GENERATE-SORT-DATA                                            *
+      *  BUILDS A FRESH SORT-VALUE-C TABLE IN THE DISTRIBUTION SELECTED *
+      *  BY WS-GEN-MODE (UNIFORM RANDOM, ALREADY-ASCENDING, ALREADY-   *
+      *  DESCENDING, OR A SMALL POOL OF HIGH-DUPLICATE KEYS) AND        *
+      *  TRACKS THE MIN/MAX VALUE SEEN.                                *
+      *----------------------------------------------------------------*
+       GENERATE-SORT-DATA.
+
+           EVALUATE TRUE
+               WHEN WS-GEN-ASCENDING
+                   PERFORM
+                     VARYING SUB1 FROM 1 BY 1
+                       UNTIL SUB1 > SORT-SIZE
+                         MOVE SUB1 TO SORT-VALUE-C (SUB1)
+                   END-PERFORM
+               WHEN WS-GEN-DESCENDING
+                   PERFORM
+                     VARYING SUB1 FROM 1 BY 1
+                       UNTIL SUB1 > SORT-SIZE
+                         COMPUTE SORT-VALUE-C (SUB1)
+                               = SORT-SIZE - SUB1 + 1
+                   END-PERFORM
+               WHEN WS-GEN-DUPLICATE
+                   PERFORM
+                     VARYING SUB1 FROM 1 BY 1
+                       UNTIL SUB1 > SORT-SIZE
+                         COMPUTE SORT-VALUE-C (SUB1)
+                               = FUNCTION RANDOM * 10 + 1
+                   END-PERFORM
+               WHEN OTHER
+                   PERFORM
+                     VARYING SUB1 FROM 1 BY 1
+                       UNTIL SUB1 > SORT-SIZE
+                         COMPUTE SORT-VALUE-C (SUB1)
+                               = FUNCTION RANDOM * 1000000000
+                   END-PERFORM
+           END-EVALUATE.
+
+           PERFORM
+             VARYING SUB1 FROM 1 BY 1
+               UNTIL SUB1 > SORT-SIZE
+                 IF SORT-VALUE-C (SUB1) <       SORT-MIN-VALUE
+                 THEN
+                     MOVE SORT-VALUE-C (SUB1) TO SORT-MIN-VALUE
+                 END-IF
+                 IF SORT-VALUE-C (SUB1) >       SORT-MAX-VALUE
+                 THEN
+                     MOVE SORT-VALUE-C (SUB1) TO SORT-MAX-VALUE
+                 END-IF
+           END-PERFORM.
+
+       GENERATE-SORT-DATA-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  SAVE-SORT-DATASET                                             *
+      *  WRITES THE CURRENT SORT-VALUE-C TABLE TO SORTDATA, ONE VALUE   *
+      *  PER RECORD, SO THE SAME INPUT CAN BE REPLAYED LATER.          *
+      *----------------------------------------------------------------*
+       SAVE-SORT-DATASET.
+
+           OPEN OUTPUT SORT-DATA-FILE.
+
+           PERFORM
+             VARYING SUB1 FROM 1 BY 1
+             UNTIL SUB1 > SORT-SIZE
+               MOVE SORT-VALUE-C (SUB1) TO SORT-DATA-RECORD
+               WRITE SORT-DATA-RECORD
+           END-PERFORM.
+
+           CLOSE SORT-DATA-FILE.
+
+       SAVE-SORT-DATASET-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  LOAD-SORT-DATASET                                             *
+      *  READS A PREVIOUSLY SAVED SORTDATA FILE BACK INTO SORT-VALUE-C  *
+      *  INSTEAD OF GENERATING A NEW RANDOM TABLE.  SORT-SIZE IS RESET  *
+      *  TO THE NUMBER OF RECORDS ACTUALLY READ SO A SHORTER SAVED      *
+      *  DATASET CAN STILL BE REPLAYED CLEANLY.                        *
+      *----------------------------------------------------------------*
+       LOAD-SORT-DATASET.
+
+           MOVE 'N' TO WS-DATA-EOF-SW.
+           MOVE ZERO TO SUB1.
+
+           OPEN INPUT SORT-DATA-FILE.
+
+           PERFORM
+             UNTIL WS-DATA-AT-EOF OR SUB1 >= SORT-SIZE
+               READ SORT-DATA-FILE
+                   AT END
+                       MOVE 'Y' TO WS-DATA-EOF-SW
+                   NOT AT END
+                       ADD 1 TO SUB1
+                       MOVE SORT-DATA-RECORD TO SORT-VALUE-C (SUB1)
+                       IF SORT-VALUE-C (SUB1) <       SORT-MIN-VALUE
+                       THEN
+                           MOVE SORT-VALUE-C (SUB1) TO SORT-MIN-VALUE
+                       END-IF
+                       IF SORT-VALUE-C (SUB1) >       SORT-MAX-VALUE
+                       THEN
+                           MOVE SORT-VALUE-C (SUB1) TO SORT-MAX-VALUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE SORT-DATA-FILE.
+
+           MOVE SUB1 TO WS-LOAD-RECORD-COUNT.
+
+           IF SUB1 > 0 AND NOT WS-CKPT-FOUND
+               MOVE SUB1 TO SORT-SIZE
+           END-IF.
+
+       LOAD-SORT-DATASET-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  CHECK-CHECKPOINT-VOLUME                                       *
+      *  PEEKS AT SORTCKPT'S HEADER RECORD, IF PRESENT, BEFORE THIS    *
+      *  VOLUME'S DATASET IS GENERATED OR LOADED.  THE CHECKPOINT IS   *
+      *  ONLY HONORED WHEN ITS SORT-SIZE MATCHES THE VOLUME CURRENTLY  *
+      *  BEING RUN, SO A CHECKPOINT TAKEN FOR ONE SWEPT SIZE CANNOT BE *
+      *  PICKED UP BY A DIFFERENT SIZE IN THE SAME SWEEP.  WS-CKPT-    *
+      *  RESUME-SEQ TELLS RUN-ONE-VOLUME WHICH PASS TO RESUME AND      *
+      *  WHICH EARLIER PASS TO SKIP AS ALREADY COMPLETE; WS-CKPT-FOUND *
+      *  ALSO TELLS IT TO RELOAD THE ORIGINAL DATASET FROM SORTDATA    *
+      *  RATHER THAN GENERATE A NEW ONE, SO THE RESUMED PASS FINISHES  *
+      *  AGAINST THE SAME DATA IT WAS CHECKPOINTED AGAINST.            *
+      *----------------------------------------------------------------*
+       CHECK-CHECKPOINT-VOLUME.
+
+           MOVE 'N' TO WS-CKPT-FOUND-SW.
+           MOVE 0   TO WS-CKPT-RESUME-SEQ.
+           MOVE 'N' TO WS-CKPT-DATA-EOF-SW.
+
+           OPEN INPUT SORT-CKPT-FILE.
+
+           READ SORT-CKPT-FILE
+               AT END
+                   MOVE 'Y' TO WS-CKPT-DATA-EOF-SW
+           END-READ.
+
+           IF NOT WS-CKPT-DATA-AT-EOF AND CKPT-REC-TYPE = 'H'
+                   AND CKPT-SORT-SIZE = SORT-SIZE
+               MOVE 'Y'            TO WS-CKPT-FOUND-SW
+               MOVE CKPT-SUB1      TO WS-RESUME-SUB1
+               MOVE CKPT-SUB2      TO WS-RESUME-SUB2
+               MOVE CKPT-SORT-SIZE TO WS-CKPT-EXPECTED-SIZE
+               EVALUATE CKPT-ALGO-NAME
+                   WHEN 'BUBBLE'
+                       MOVE 1 TO WS-CKPT-RESUME-SEQ
+                   WHEN 'JUMPUP'
+                       MOVE 2 TO WS-CKPT-RESUME-SEQ
+               END-EVALUATE
+           END-IF.
+
+           CLOSE SORT-CKPT-FILE.
+
+       CHECK-CHECKPOINT-VOLUME-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  RESTORE-CHECKPOINT-VALUES                                     *
+      *  REREADS SORTCKPT'S DATA RECORDS TO REBUILD THE EXACT IN-      *
+      *  FLIGHT SORT-VALUES TABLE, ONCE THIS VOLUME'S DATASET HAS BEEN *
+      *  ESTABLISHED IN SORT-VALUES-C.  CALLED ONLY WHEN CHECK-        *
+      *  CHECKPOINT-VOLUME FOUND A CHECKPOINT MATCHING THIS VOLUME.    *
+      *----------------------------------------------------------------*
+       RESTORE-CHECKPOINT-VALUES.
+
+           MOVE 'N' TO WS-CKPT-DATA-EOF-SW.
+
+           OPEN INPUT SORT-CKPT-FILE.
+
+           READ SORT-CKPT-FILE
+               AT END
+                   MOVE 'Y' TO WS-CKPT-DATA-EOF-SW
+           END-READ.
+
+           MOVE ZERO TO WS-CKPT-WRITE-IDX.
+           PERFORM
+             UNTIL WS-CKPT-DATA-AT-EOF
+               READ SORT-CKPT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-CKPT-DATA-EOF-SW
+                   NOT AT END
+                       ADD 1 TO WS-CKPT-WRITE-IDX
+                       MOVE CKPT-VALUE
+                           TO SORT-VALUE (WS-CKPT-WRITE-IDX)
+               END-READ
+           END-PERFORM.
+
+           CLOSE SORT-CKPT-FILE.
+
+       RESTORE-CHECKPOINT-VALUES-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  SAVE-CHECKPOINT                                                *
+      *  WRITES A FRESH SORTCKPT: A HEADER RECORD NAMING THE ALGORITHM  *
+      *  AND RESUME POSITION (WS-CKPT-SAVE-SUB1/SUB2, SET BY THE       *
+      *  CALLER), FOLLOWED BY THE CURRENT SORT-VALUES TABLE.  THIS     *
+      *  OVERWRITES ANY EARLIER CHECKPOINT FOR THE SAME OR AN EARLIER  *
+      *  PASS.                                                         *
+      *----------------------------------------------------------------*
+       SAVE-CHECKPOINT.
+
+           OPEN OUTPUT SORT-CKPT-FILE.
+
+           MOVE 'H'               TO CKPT-REC-TYPE.
+           MOVE WS-SORT-NAME      TO CKPT-ALGO-NAME.
+           MOVE SORT-SIZE         TO CKPT-SORT-SIZE.
+           MOVE WS-CKPT-SAVE-SUB1 TO CKPT-SUB1.
+           MOVE WS-CKPT-SAVE-SUB2 TO CKPT-SUB2.
+           MOVE 0                 TO CKPT-VALUE.
+           WRITE SORT-CKPT-RECORD.
+
+           PERFORM WRITE-CHECKPOINT-VALUES
+               THRU WRITE-CHECKPOINT-VALUES-EXIT.
+
+           CLOSE SORT-CKPT-FILE.
+
+       SAVE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  WRITE-CHECKPOINT-VALUES                                       *
+      *  WRITES ONE SORTCKPT DATA RECORD PER SORT-VALUE SO A RESTARTED *
+      *  RUN CAN REBUILD THE EXACT IN-FLIGHT TABLE.                    *
+      *----------------------------------------------------------------*
+       WRITE-CHECKPOINT-VALUES.
+
+           PERFORM
+             VARYING WS-CKPT-WRITE-IDX FROM 1 BY 1
+             UNTIL WS-CKPT-WRITE-IDX > SORT-SIZE
+               MOVE 'D'    TO CKPT-REC-TYPE
+               MOVE SPACES TO CKPT-ALGO-NAME
+               MOVE 0      TO CKPT-SORT-SIZE
+               MOVE 0      TO CKPT-SUB1
+               MOVE 0      TO CKPT-SUB2
+               MOVE SORT-VALUE (WS-CKPT-WRITE-IDX) TO CKPT-VALUE
+               WRITE SORT-CKPT-RECORD
+           END-PERFORM.
+
+       WRITE-CHECKPOINT-VALUES-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  CLEAR-CHECKPOINT                                               *
+      *  TRUNCATES SORTCKPT ONCE THE PASS IT COVERED HAS FINISHED, SO  *
+      *  A FOLLOWING RUN DOES NOT RESUME A STALE, ALREADY-COMPLETE     *
+      *  CHECKPOINT.                                                    *
+      *----------------------------------------------------------------*
+       CLEAR-CHECKPOINT.
+
+           OPEN OUTPUT SORT-CKPT-FILE.
+           CLOSE SORT-CKPT-FILE.
+
+       CLEAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  COMPUTE-ELAPSED-TIME                                          *
+      *  SUBTRACTS WS-START-TIME-SAVE FROM WS-TIME-DISPLAY INTO        *
+      *  WS-ELAPSED-DISPLAY, BORROWING ACROSS SS/MM/HH SO A SORT THAT  *
+      *  STRADDLES MIDNIGHT STILL YIELDS A POSITIVE ELAPSED TIME.      *
+      *----------------------------------------------------------------*
+       COMPUTE-ELAPSED-TIME.
+
+           COMPUTE EL-DD = DD OF WS-TIME-DISPLAY
+                         - DD OF WS-START-TIME-SAVE
+           IF EL-DD < 0
+               ADD 100 TO EL-DD
+               MOVE 1 TO WS-BORROW-SEC
+           ELSE
+               MOVE 0 TO WS-BORROW-SEC
+           END-IF
+
+           COMPUTE EL-SS = SS OF WS-TIME-DISPLAY
+                         - SS OF WS-START-TIME-SAVE
+                         - WS-BORROW-SEC
+           IF EL-SS < 0
+               ADD 60 TO EL-SS
+               MOVE 1 TO WS-BORROW-MIN
+           ELSE
+               MOVE 0 TO WS-BORROW-MIN
+           END-IF
+
+           COMPUTE EL-MM = MM OF WS-TIME-DISPLAY
+                         - MM OF WS-START-TIME-SAVE
+                         - WS-BORROW-MIN
+           IF EL-MM < 0
+               ADD 60 TO EL-MM
+               MOVE 1 TO WS-BORROW-HR
+           ELSE
+               MOVE 0 TO WS-BORROW-HR
+           END-IF
+
+           COMPUTE EL-HH = HH OF WS-TIME-DISPLAY
+                         - HH OF WS-START-TIME-SAVE
+                         - WS-BORROW-HR
+           IF EL-HH < 0
+               ADD 24 TO EL-HH
+           END-IF
+
+           MOVE EL-HH TO HH OF WS-ELAPSED-DISPLAY.
+           MOVE EL-MM TO MM OF WS-ELAPSED-DISPLAY.
+           MOVE EL-SS TO SS OF WS-ELAPSED-DISPLAY.
+           MOVE EL-DD TO DD OF WS-ELAPSED-DISPLAY.
+
+       COMPUTE-ELAPSED-TIME-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  GET-SORT-SIZE-PARAMETER                                       *
+      *  DETERMINES THE RECORD COUNT TO RUN WITH.  PARM= TAKES         *
+      *  PRIORITY OVER A SYSIN CARD.  IF NEITHER IS SUPPLIED, SORT-SIZE*
+      *  KEEPS ITS WORKING-STORAGE DEFAULT OF 50000.                   *
+      *----------------------------------------------------------------*
+       GET-SORT-SIZE-PARAMETER.
+
+           IF DL100-PARM-LEN > 0
+               MOVE DL100-PARM-DATA (1 : DL100-PARM-LEN)
+                                           TO WS-PARM-NUMERIC
+               IF WS-PARM-NUMERIC > WS-SORT-SIZE-MAX
+                   DISPLAY 'PARM RECORD COUNT EXCEEDS MAXIMUM OF '
+                           WS-SORT-SIZE-MAX ' - CLAMPED'
+                   MOVE WS-SORT-SIZE-MAX TO SORT-SIZE
+               ELSE
+                   IF WS-PARM-NUMERIC > 0
+                       MOVE WS-PARM-NUMERIC TO SORT-SIZE
+                   END-IF
+               END-IF
+           ELSE
+               OPEN INPUT SYSIN-FILE
+               READ SYSIN-FILE
+                   AT END
+                       MOVE 'Y' TO WS-SYSIN-EOF-SW
+               END-READ
+               IF NOT WS-SYSIN-AT-EOF
+                   MOVE SYSIN-RECORD TO WS-CONTROL-CARD
+                   IF CC-SORT-SIZE > WS-SORT-SIZE-MAX
+                       DISPLAY 'SYSIN RECORD COUNT EXCEEDS MAXIMUM OF '
+                               WS-SORT-SIZE-MAX ' - CLAMPED'
+                       MOVE WS-SORT-SIZE-MAX TO SORT-SIZE
+                   ELSE
+                       IF CC-SORT-SIZE > 0
+                           MOVE CC-SORT-SIZE TO SORT-SIZE
+                       END-IF
+                   END-IF
+                   IF CC-SAVE-SW = 'Y'
+                       MOVE 'Y' TO WS-SAVE-DATASET-SW
+                   END-IF
+                   IF CC-LOAD-SW = 'Y'
+                       MOVE 'Y' TO WS-LOAD-DATASET-SW
+                   END-IF
+                   IF CC-GEN-MODE = '1' OR '2' OR '3' OR '4'
+                       MOVE CC-GEN-MODE TO WS-GEN-MODE
+                   END-IF
+                   IF CC-CKPT-SW = 'Y'
+                       MOVE 'Y' TO WS-CKPT-SW
+                   END-IF
+                   IF CC-RESTART-SW = 'Y'
+                       MOVE 'Y' TO WS-RESTART-SW
+                   END-IF
+                   PERFORM READ-SWEEP-CARDS
+                       THRU READ-SWEEP-CARDS-EXIT
+
+                   IF WS-SWEEP-COUNT > 1 AND
+                           (WS-SAVE-DATASET OR WS-LOAD-DATASET
+                            OR WS-CKPT-ENABLED)
+                       DISPLAY 'SORTDATA/SORTCKPT ARE SINGLE, JOB-WIDE'
+                               ' DATASETS - CC-SAVE-SW, CC-LOAD-SW AND'
+                       DISPLAY 'CC-CKPT-SW/CC-RESTART-SW ARE NOT VALID'
+                               ' WITH A MULTI-VOLUME SWEEP - IGNORED'
+                       MOVE 'N' TO WS-SAVE-DATASET-SW
+                       MOVE 'N' TO WS-LOAD-DATASET-SW
+                       MOVE 'N' TO WS-CKPT-SW
+                       MOVE 'N' TO WS-RESTART-SW
+                   END-IF
+               END-IF
+               CLOSE SYSIN-FILE
+           END-IF.
+
+           MOVE SORT-SIZE TO SWP-SIZE (1).
+
+       GET-SORT-SIZE-PARAMETER-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *  READ-SWEEP-CARDS                                              *
+      *  A SECOND AND EVERY FURTHER SYSIN CARD ADDS ONE MORE SORT-SIZE *
+      *  TO WS-SWEEP-TABLE SO ONE RUN CAN SWEEP SEVERAL VOLUMES AND    *
+      *  PRODUCE A SINGLE COMPARISON REPORT AT THE END.  THE TABLE IS  *
+      *  CAPPED AT 10 ENTRIES.                                        *
+      *----------------------------------------------------------------*
+       READ-SWEEP-CARDS.
+
+           PERFORM
+             UNTIL WS-SYSIN-AT-EOF OR WS-SWEEP-COUNT >= 10
+               READ SYSIN-FILE
+                   AT END
+                       MOVE 'Y' TO WS-SYSIN-EOF-SW
+                   NOT AT END
+                       MOVE SYSIN-RECORD TO WS-CONTROL-CARD
+                       IF CC-SORT-SIZE > WS-SORT-SIZE-MAX
+                           DISPLAY 'SWEEP CARD RECORD COUNT EXCEEDS '
+                                   'MAXIMUM OF ' WS-SORT-SIZE-MAX
+                                   ' - CLAMPED'
+                           ADD 1 TO WS-SWEEP-COUNT
+                           MOVE WS-SORT-SIZE-MAX
+                               TO SWP-SIZE (WS-SWEEP-COUNT)
+                       ELSE
+                           IF CC-SORT-SIZE > 0
+                               ADD 1 TO WS-SWEEP-COUNT
+                               MOVE CC-SORT-SIZE
+                                   TO SWP-SIZE (WS-SWEEP-COUNT)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       READ-SWEEP-CARDS-EXIT.
+           EXIT.
 		   
 		   
\ No newline at end of file
